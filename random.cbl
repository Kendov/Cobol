@@ -6,29 +6,112 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FindTheNumber.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GUESS-LOG-FILE ASSIGN TO "GUESS-LOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT GUESS-INPUT-FILE ASSIGN TO "GUESS-INPUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT GUESS-CKPT-FILE ASSIGN TO "GUESS-CKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  GUESS-LOG-FILE.
+           COPY GUESSLOG.
+       FD  GUESS-INPUT-FILE.
+           COPY GUESSINP.
+       FD  GUESS-CKPT-FILE.
+           COPY GUESSCKPT.
        WORKING-STORAGE SECTION.
            01 WW-RANDOM BINARY-LONG.
            01 i BINARY-LONG.
            01 WW-INPUT BINARY-LONG.
            01 WW-SEED BINARY-LONG.
            01 WW-TENTATIVAS BINARY-LONG VALUE 0.
+           01 WW-UPPER-BOUND BINARY-LONG VALUE 100.
+           01 WW-MAX-ATTEMPTS BINARY-LONG VALUE 10.
+           01 WW-INVALID-ATTEMPTS BINARY-LONG VALUE 0.
+           01 WS-GUESS-TEXT PIC X(10).
+           01 WS-GUESS-OK PIC X VALUE "N".
+           01 WS-LOG-STATUS PIC XX.
+           01 WS-INPUT-STATUS PIC XX.
+           01 WW-OPERATOR-ID PIC X(8) VALUE "TERMINAL".
+           01 WW-RESULT-CODE PIC X.
+           01 WS-ACTIVE-SESSION PIC X VALUE "N".
+           01 WS-EOF PIC X VALUE "N".
+           01 WS-CKPT-STATUS PIC XX.
+           01 WS-RESUMED PIC X VALUE "N".
+           01 WS-RESUME-ANSWER PIC X.
+           01 WS-CKPT-OK PIC X VALUE "Y".
+           01 WS-GUESS-ABORTED PIC X VALUE "N".
+           01 WW-SEED-OVERRIDE BINARY-LONG.
+           01 WS-SEED-SUPPLIED PIC X VALUE "N".
+
+      *> ---- startup control-parm handling (range, limits, etc.) ----
+           01 WS-MODE                  PIC X(8) VALUE "INTERACT".
+           01 WS-PARM                  PIC X(80).
+           01 WS-PARM-TOKEN            PIC X(20).
+           01 WS-PARM-KEY              PIC X(10).
+           01 WS-PARM-VALUE            PIC X(10).
+           01 WS-PARM-PTR              BINARY-LONG.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           *>value to add to the variable WW-RANDOM
-           ACCEPT WW-SEED FROM TIME.
-           *> generate a random number between 0 and 100
-           COMPUTE WW-RANDOM = FUNCTION RANDOM (WW-SEED) * 100 + 1.
-           DISPLAY "Guess a number between 100 and 0".
+           MOVE 0 TO RETURN-CODE.
+           PERFORM PARSE-CONTROL-PARM.
+           EVALUATE WS-MODE
+               WHEN "BATCH"
+                   PERFORM BATCH-DRIVER
+               WHEN OTHER
+                   PERFORM INTERACTIVE-DRIVER
+           END-EVALUATE.
+           STOP RUN.
+
+       INTERACTIVE-DRIVER.
+           DISPLAY "Enter your operator ID: ".
+           ACCEPT WW-OPERATOR-ID.
+           IF WS-SEED-SUPPLIED = "Y"
+      *> replay mode - reproduce a prior session's draw exactly, so
+      *> there's no checkpoint to offer and no fresh TIME-based seed.
+               MOVE WW-SEED-OVERRIDE TO WW-SEED
+               COMPUTE WW-RANDOM =
+                   FUNCTION RANDOM (WW-SEED) * WW-UPPER-BOUND + 1
+               DISPLAY "Replay mode - reusing seed " WW-SEED
+           ELSE
+               PERFORM CHECK-FOR-CHECKPOINT
+               IF WS-RESUMED NOT = "Y"
+                   *>value to add to the variable WW-RANDOM
+                   ACCEPT WW-SEED FROM TIME
+                   *> generate a random number between 1 and WW-UPPER-BOUND
+                   COMPUTE WW-RANDOM =
+                       FUNCTION RANDOM (WW-SEED) * WW-UPPER-BOUND + 1
+               END-IF
+           END-IF.
+           DISPLAY "Guess a number between 1 and " WW-UPPER-BOUND.
 
            PERFORM UNTIL EXIT
 
-               ACCEPT WW-INPUT
+               PERFORM GET-VALID-GUESS
 
-               IF WW-INPUT EQUALS WW-RANDOM THEN
+               IF WS-GUESS-ABORTED = "Y"
+                   DISPLAY "Too many invalid entries - ending session"
+                   MOVE "B" TO WW-RESULT-CODE
+                   PERFORM WRITE-GUESS-LOG
+                   PERFORM CLEAR-CHECKPOINT
+                   MOVE 8 TO RETURN-CODE
+                   EXIT PERFORM
+               END-IF
+
+               IF WW-INPUT EQUAL TO WW-RANDOM THEN
                    DISPLAY"You win!"
                    DISPLAY "attempts: " WW-TENTATIVAS
+                   MOVE "W" TO WW-RESULT-CODE
+                   PERFORM WRITE-GUESS-LOG
+                   PERFORM CLEAR-CHECKPOINT
+                   MOVE 0 TO RETURN-CODE
                    EXIT PERFORM
                ELSE
                    IF WW-INPUT > WW-RANDOM THEN
@@ -40,12 +123,264 @@
                            WW-INPUT
                            ADD 1 TO WW-TENTATIVAS
                    END-IF
+                   PERFORM WRITE-CHECKPOINT
                END-IF
 
+               IF WW-TENTATIVAS >= WW-MAX-ATTEMPTS
+                   DISPLAY "Out of tries. The number was " WW-RANDOM
+                   MOVE "C" TO WW-RESULT-CODE
+                   PERFORM WRITE-GUESS-LOG
+                   PERFORM CLEAR-CHECKPOINT
+                   MOVE 4 TO RETURN-CODE
+                   EXIT PERFORM
+               END-IF
 
            END-PERFORM.
            DISPLAY " ".
            DISPLAY "Press any key to leave"
            ACCEPT OMITTED.
-           STOP RUN.
+
+       GET-VALID-GUESS.
+      *> re-prompts on non-numeric or out-of-range input; invalid
+      *> entries are tallied separately from real guesses so
+      *> WW-TENTATIVAS in the log stays an honest attempt count. Invalid
+      *> entries still count against WW-MAX-ATTEMPTS (combined with real
+      *> guesses already made) so a dropped terminal/stdin at EOF can't
+      *> spin this loop forever - that is exactly the unbounded-session
+      *> failure req003 exists to close off.
+           MOVE "N" TO WS-GUESS-OK.
+           MOVE "N" TO WS-GUESS-ABORTED.
+           PERFORM UNTIL WS-GUESS-OK = "Y" OR WS-GUESS-ABORTED = "Y"
+               ACCEPT WS-GUESS-TEXT
+               IF FUNCTION TEST-NUMVAL (WS-GUESS-TEXT) = 0
+                   COMPUTE WW-INPUT = FUNCTION NUMVAL (WS-GUESS-TEXT)
+                   IF WW-INPUT >= 1 AND WW-INPUT <= WW-UPPER-BOUND
+                       MOVE "Y" TO WS-GUESS-OK
+                   ELSE
+                       DISPLAY "Enter a number between 1 and "
+                           WW-UPPER-BOUND
+                       ADD 1 TO WW-INVALID-ATTEMPTS
+                   END-IF
+               ELSE
+                   DISPLAY "Not a number - try again"
+                   ADD 1 TO WW-INVALID-ATTEMPTS
+               END-IF
+               IF WS-GUESS-OK NOT = "Y"
+                       AND WW-TENTATIVAS + WW-INVALID-ATTEMPTS
+                           >= WW-MAX-ATTEMPTS
+                   MOVE "Y" TO WS-GUESS-ABORTED
+               END-IF
+           END-PERFORM.
+
+       PARSE-CONTROL-PARM.
+      *> control PARM is a comma-separated list of KEY=VALUE pairs,
+      *> e.g. RANGE=500. Passed via JCL EXEC PARM= or the command
+      *> line when run ad hoc. Unrecognised keys / a blank PARM are
+      *> ignored and the built-in defaults stand.
+           ACCEPT WS-PARM FROM COMMAND-LINE.
+           MOVE 1 TO WS-PARM-PTR.
+           PERFORM UNTIL WS-PARM-PTR > LENGTH OF WS-PARM
+               UNSTRING WS-PARM DELIMITED BY ","
+                   INTO WS-PARM-TOKEN
+                   WITH POINTER WS-PARM-PTR
+               UNSTRING WS-PARM-TOKEN DELIMITED BY "="
+                   INTO WS-PARM-KEY WS-PARM-VALUE
+               EVALUATE TRUE
+                   WHEN WS-PARM-KEY = "RANGE"
+                       IF FUNCTION TEST-NUMVAL (WS-PARM-VALUE) = 0
+                           COMPUTE WW-UPPER-BOUND =
+                               FUNCTION NUMVAL (WS-PARM-VALUE)
+                       END-IF
+                   WHEN WS-PARM-KEY = "MAXATT"
+                       IF FUNCTION TEST-NUMVAL (WS-PARM-VALUE) = 0
+                           COMPUTE WW-MAX-ATTEMPTS =
+                               FUNCTION NUMVAL (WS-PARM-VALUE)
+                       END-IF
+                   WHEN WS-PARM-KEY = "MODE"
+                       MOVE WS-PARM-VALUE TO WS-MODE
+                   WHEN WS-PARM-KEY = "SEED"
+      *> replay mode: supply a seed previously pulled off a GUESS-LOG
+      *> record (e.g. for a disputed session) to regenerate the exact
+      *> same WW-RANDOM - pair it with the same RANGE= the session
+      *> was originally run with.
+                       IF FUNCTION TEST-NUMVAL (WS-PARM-VALUE) = 0
+                           COMPUTE WW-SEED-OVERRIDE =
+                               FUNCTION NUMVAL (WS-PARM-VALUE)
+                           MOVE "Y" TO WS-SEED-SUPPLIED
+                       END-IF
+               END-EVALUATE
+               MOVE SPACES TO WS-PARM-TOKEN WS-PARM-KEY WS-PARM-VALUE
+           END-PERFORM.
+
+       CHECK-FOR-CHECKPOINT.
+      *> offers to resume an interrupted interactive session instead
+      *> of silently starting a brand new number over it.
+           MOVE "N" TO WS-RESUMED.
+           OPEN INPUT GUESS-CKPT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ GUESS-CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CK-OPERATOR-ID = WW-OPERATOR-ID
+                           DISPLAY "Found an interrupted session for "
+                               CK-OPERATOR-ID
+                           DISPLAY "  attempts so far: " CK-TENTATIVAS
+                           DISPLAY "Resume this session? (Y/N)"
+                           ACCEPT WS-RESUME-ANSWER
+                           IF WS-RESUME-ANSWER = "Y" OR
+                                   WS-RESUME-ANSWER = "y"
+                               MOVE CK-SEED TO WW-SEED
+                               MOVE CK-UPPER-BOUND TO WW-UPPER-BOUND
+                               MOVE CK-MAX-ATTEMPTS TO WW-MAX-ATTEMPTS
+                               MOVE CK-RANDOM TO WW-RANDOM
+                               MOVE CK-TENTATIVAS TO WW-TENTATIVAS
+                               MOVE CK-INVALID-ATTEMPTS TO
+                                   WW-INVALID-ATTEMPTS
+                               MOVE "Y" TO WS-RESUMED
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE GUESS-CKPT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           PERFORM CHECKPOINT-IS-MINE.
+           IF WS-CKPT-OK = "Y"
+               MOVE WW-OPERATOR-ID TO CK-OPERATOR-ID
+               MOVE WW-SEED TO CK-SEED
+               MOVE WW-UPPER-BOUND TO CK-UPPER-BOUND
+               MOVE WW-MAX-ATTEMPTS TO CK-MAX-ATTEMPTS
+               MOVE WW-RANDOM TO CK-RANDOM
+               MOVE WW-TENTATIVAS TO CK-TENTATIVAS
+               MOVE WW-INVALID-ATTEMPTS TO CK-INVALID-ATTEMPTS
+               OPEN OUTPUT GUESS-CKPT-FILE
+               WRITE GUESS-CKPT-RECORD
+               CLOSE GUESS-CKPT-FILE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+      *> an OUTPUT open with no write truncates the file back to
+      *> empty, which CHECK-FOR-CHECKPOINT reads as "nothing to
+      *> resume" on the next run.
+           PERFORM CHECKPOINT-IS-MINE.
+           IF WS-CKPT-OK = "Y"
+               OPEN OUTPUT GUESS-CKPT-FILE
+               CLOSE GUESS-CKPT-FILE
+           END-IF.
+
+       CHECKPOINT-IS-MINE.
+      *> GUESS-CKPT holds a single record shared by whoever is on the
+      *> terminal. If it currently belongs to a different operator's
+      *> interrupted session, never overwrite or clear it just because
+      *> someone else started playing - that would silently destroy
+      *> the very recovery data req006 exists to keep. A SEED= replay
+      *> run never owns the checkpoint either - it is reproducing a
+      *> past session for QA/disputes, not a live one, and must not
+      *> stomp on a real interrupted session sitting underneath it.
+           MOVE "Y" TO WS-CKPT-OK.
+           IF WS-SEED-SUPPLIED = "Y"
+               MOVE "N" TO WS-CKPT-OK
+           ELSE
+               OPEN INPUT GUESS-CKPT-FILE
+               IF WS-CKPT-STATUS = "00"
+                   READ GUESS-CKPT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF CK-OPERATOR-ID NOT = SPACES AND
+                                   CK-OPERATOR-ID NOT = WW-OPERATOR-ID
+                               MOVE "N" TO WS-CKPT-OK
+                               DISPLAY "Checkpoint belongs to "
+                                   CK-OPERATOR-ID
+                                   " - not touching it"
+                           END-IF
+                   END-READ
+                   CLOSE GUESS-CKPT-FILE
+               END-IF
+           END-IF.
+
+       WRITE-GUESS-LOG.
+           OPEN EXTEND GUESS-LOG-FILE.
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT GUESS-LOG-FILE
+           END-IF.
+           MOVE WW-OPERATOR-ID TO GL-OPERATOR-ID.
+           MOVE WW-SEED TO GL-SEED.
+           MOVE WW-RANDOM TO GL-WINNING-NUMBER.
+           MOVE WW-TENTATIVAS TO GL-ATTEMPTS.
+           MOVE WW-INVALID-ATTEMPTS TO GL-INVALID-ATTEMPTS.
+           MOVE WW-RESULT-CODE TO GL-RESULT-CODE.
+           ACCEPT GL-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT GL-LOG-TIME FROM TIME.
+           WRITE GUESS-LOG-RECORD.
+           CLOSE GUESS-LOG-FILE.
+
+       BATCH-DRIVER.
+      *> reads GUESS-INPUT sequentially; a run of consecutive records
+      *> for the same operator is one session. A change of operator,
+      *> or the prior session already concluding, starts a new one -
+      *> this lets a whole shift's guess slips be processed unattended.
+           OPEN INPUT GUESS-INPUT-FILE.
+           IF WS-INPUT-STATUS NOT = "00"
+               DISPLAY "GUESS-INPUT not available - ending batch run"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ GUESS-INPUT-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           PERFORM PROCESS-BATCH-RECORD
+                   END-READ
+               END-PERFORM
+               IF WS-ACTIVE-SESSION = "Y"
+                   MOVE "I" TO WW-RESULT-CODE
+                   PERFORM WRITE-GUESS-LOG
+               END-IF
+               CLOSE GUESS-INPUT-FILE
+           END-IF.
+
+       PROCESS-BATCH-RECORD.
+           IF WS-ACTIVE-SESSION = "N"
+                   OR GI-OPERATOR-ID NOT = WW-OPERATOR-ID
+               IF WS-ACTIVE-SESSION = "Y"
+                   MOVE "I" TO WW-RESULT-CODE
+                   PERFORM WRITE-GUESS-LOG
+               END-IF
+               PERFORM START-BATCH-SESSION
+           END-IF
+
+           IF FUNCTION TEST-NUMVAL (GI-GUESS-TEXT) = 0
+               COMPUTE WW-INPUT = FUNCTION NUMVAL (GI-GUESS-TEXT)
+               IF WW-INPUT >= 1 AND WW-INPUT <= WW-UPPER-BOUND
+                   IF WW-INPUT = WW-RANDOM
+                       MOVE "W" TO WW-RESULT-CODE
+                       PERFORM WRITE-GUESS-LOG
+                       MOVE "N" TO WS-ACTIVE-SESSION
+                   ELSE
+                       ADD 1 TO WW-TENTATIVAS
+                       IF WW-TENTATIVAS >= WW-MAX-ATTEMPTS
+                           MOVE "C" TO WW-RESULT-CODE
+                           PERFORM WRITE-GUESS-LOG
+                           MOVE "N" TO WS-ACTIVE-SESSION
+                       END-IF
+                   END-IF
+               ELSE
+                   ADD 1 TO WW-INVALID-ATTEMPTS
+               END-IF
+           ELSE
+               ADD 1 TO WW-INVALID-ATTEMPTS
+           END-IF.
+
+       START-BATCH-SESSION.
+           MOVE GI-OPERATOR-ID TO WW-OPERATOR-ID.
+           ADD 1 TO i.
+           ACCEPT WW-SEED FROM TIME.
+           ADD i TO WW-SEED.
+           COMPUTE WW-RANDOM =
+               FUNCTION RANDOM (WW-SEED) * WW-UPPER-BOUND + 1.
+           MOVE 0 TO WW-TENTATIVAS.
+           MOVE 0 TO WW-INVALID-ATTEMPTS.
+           MOVE "Y" TO WS-ACTIVE-SESSION.
        END PROGRAM FindTheNumber.
