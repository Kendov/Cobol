@@ -0,0 +1,18 @@
+      ******************************************************************
+      * GUESSLOG.cpy
+      * Record layout for the GUESS-LOG audit file written by
+      * FindTheNumber and read back by FindTheNumberRPT.
+      ******************************************************************
+       01  GUESS-LOG-RECORD.
+           05  GL-OPERATOR-ID          PIC X(8).
+           05  GL-SEED                 PIC 9(8).
+           05  GL-WINNING-NUMBER       PIC 9(6).
+           05  GL-ATTEMPTS             PIC 9(4).
+           05  GL-INVALID-ATTEMPTS     PIC 9(4).
+           05  GL-RESULT-CODE          PIC X.
+      *>      W = win, C = hit the attempt cap, I = incomplete (batch
+      *>      input ran out mid-session), B = too many invalid/bad
+      *>      entries (interactive session ended itself rather than
+      *>      let a dropped terminal spin the re-prompt loop forever)
+           05  GL-LOG-DATE             PIC 9(8).
+           05  GL-LOG-TIME             PIC 9(8).
