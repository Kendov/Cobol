@@ -0,0 +1,10 @@
+      ******************************************************************
+      * GUESSINP.cpy
+      * Record layout for the GUESS-INPUT batch file: one guess slip
+      * per record. FindTheNumber groups consecutive records for the
+      * same operator into one session; a change of operator (or a
+      * session that already concluded) starts a new one.
+      ******************************************************************
+       01  GUESS-INPUT-RECORD.
+           05  GI-OPERATOR-ID          PIC X(8).
+           05  GI-GUESS-TEXT           PIC X(6).
