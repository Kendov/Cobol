@@ -0,0 +1,14 @@
+      ******************************************************************
+      * GUESSCKPT.cpy
+      * Single-record checkpoint of an in-progress interactive
+      * session, rewritten after every guess so an abend or a dropped
+      * terminal doesn't lose WW-TENTATIVAS.
+      ******************************************************************
+       01  GUESS-CKPT-RECORD.
+           05  CK-OPERATOR-ID          PIC X(8).
+           05  CK-SEED                 PIC 9(8).
+           05  CK-UPPER-BOUND          PIC 9(6).
+           05  CK-MAX-ATTEMPTS         PIC 9(4).
+           05  CK-RANDOM               PIC 9(6).
+           05  CK-TENTATIVAS           PIC 9(4).
+           05  CK-INVALID-ATTEMPTS     PIC 9(4).
