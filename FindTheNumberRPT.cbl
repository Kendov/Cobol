@@ -0,0 +1,261 @@
+      ******************************************************************
+      * Author: CAYO CESAR
+      * Date: AUG 2026
+      * Purpose: summarise the GUESS-LOG audit trail written by
+      *          FindTheNumber - daily/weekly shop-floor visibility
+      *          into how the game is actually being played.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FindTheNumberRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GUESS-LOG-FILE ASSIGN TO "GUESS-LOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GUESS-LOG-FILE.
+           COPY GUESSLOG.
+       WORKING-STORAGE SECTION.
+           01 WS-LOG-STATUS PIC XX.
+           01 WS-EOF PIC X VALUE "N".
+
+      *> ---- date-range control-parm (daily/weekly slicing) ----
+           01 WS-FROM-DATE             PIC 9(8) VALUE 0.
+           01 WS-TO-DATE               PIC 9(8) VALUE 99999999.
+           01 WS-PARM                  PIC X(80).
+           01 WS-PARM-TOKEN            PIC X(20).
+           01 WS-PARM-KEY              PIC X(10).
+           01 WS-PARM-VALUE            PIC X(10).
+           01 WS-PARM-PTR              BINARY-LONG.
+           01 WS-SESSION-COUNT BINARY-LONG VALUE 0.
+           01 WS-WIN-COUNT BINARY-LONG VALUE 0.
+           01 WS-CAP-COUNT BINARY-LONG VALUE 0.
+           01 WS-INCOMPLETE-COUNT BINARY-LONG VALUE 0.
+           01 WS-BAD-INPUT-COUNT BINARY-LONG VALUE 0.
+           01 WS-ATTEMPT-SUM BINARY-LONG VALUE 0.
+           01 WS-FASTEST-WIN BINARY-LONG VALUE 0.
+           01 WS-AVG-ATTEMPTS PIC 9(4)V99.
+           01 WS-AVG-DISPLAY PIC ZZZ9.99.
+
+      *> ---- per-operator leaderboard ----
+           01 WS-OP-COUNT BINARY-LONG VALUE 0.
+           01 WS-OP-IDX BINARY-LONG.
+           01 WS-OP-SWAP-IDX BINARY-LONG.
+           01 WS-OP-FOUND PIC X VALUE "N".
+           01 WS-OP-TABLE.
+               05 WS-OP-ENTRY OCCURS 50 TIMES.
+                   10 OP-ID PIC X(8).
+                   10 OP-SESSIONS BINARY-LONG VALUE 0.
+                   10 OP-WINS BINARY-LONG VALUE 0.
+                   10 OP-CAP-COUNT BINARY-LONG VALUE 0.
+                   10 OP-ATTEMPT-SUM BINARY-LONG VALUE 0.
+                   10 OP-BEST-ATTEMPTS BINARY-LONG VALUE 0.
+           01 WS-OP-AVG-DISPLAY PIC ZZZ9.99.
+           01 WS-OP-BEST-NUM PIC ZZZ9.
+           01 WS-OP-BEST-DISPLAY PIC X(4).
+           01 WS-OP-SWAP.
+               05 SW-ID PIC X(8).
+               05 SW-SESSIONS BINARY-LONG.
+               05 SW-WINS BINARY-LONG.
+               05 SW-CAP-COUNT BINARY-LONG.
+               05 SW-ATTEMPT-SUM BINARY-LONG.
+               05 SW-BEST-ATTEMPTS BINARY-LONG.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM PARSE-CONTROL-PARM.
+           PERFORM OPEN-LOG.
+           IF WS-LOG-STATUS = "00"
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ GUESS-LOG-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF GL-LOG-DATE >= WS-FROM-DATE
+                                   AND GL-LOG-DATE <= WS-TO-DATE
+                               PERFORM ACCUMULATE-SESSION
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GUESS-LOG-FILE
+               PERFORM PRINT-SUMMARY
+               PERFORM PRINT-LEADERBOARD
+           ELSE
+               DISPLAY "GUESS-LOG not available - nothing to report"
+           END-IF.
+           STOP RUN.
+
+       OPEN-LOG.
+           OPEN INPUT GUESS-LOG-FILE.
+
+       PARSE-CONTROL-PARM.
+      *> control PARM is a comma-separated list of KEY=VALUE pairs,
+      *> same shape as FindTheNumber's - FROM=/TO= are YYYYMMDD dates
+      *> (matching GL-LOG-DATE) that narrow the report to a single day
+      *> or a week; a blank PARM reports across the whole GUESS-LOG.
+           ACCEPT WS-PARM FROM COMMAND-LINE.
+           MOVE 1 TO WS-PARM-PTR.
+           PERFORM UNTIL WS-PARM-PTR > LENGTH OF WS-PARM
+               UNSTRING WS-PARM DELIMITED BY ","
+                   INTO WS-PARM-TOKEN
+                   WITH POINTER WS-PARM-PTR
+               UNSTRING WS-PARM-TOKEN DELIMITED BY "="
+                   INTO WS-PARM-KEY WS-PARM-VALUE
+               EVALUATE TRUE
+                   WHEN WS-PARM-KEY = "FROM"
+                       IF FUNCTION TEST-NUMVAL (WS-PARM-VALUE) = 0
+                           COMPUTE WS-FROM-DATE =
+                               FUNCTION NUMVAL (WS-PARM-VALUE)
+                       END-IF
+                   WHEN WS-PARM-KEY = "TO"
+                       IF FUNCTION TEST-NUMVAL (WS-PARM-VALUE) = 0
+                           COMPUTE WS-TO-DATE =
+                               FUNCTION NUMVAL (WS-PARM-VALUE)
+                       END-IF
+               END-EVALUATE
+               MOVE SPACES TO WS-PARM-TOKEN WS-PARM-KEY WS-PARM-VALUE
+           END-PERFORM.
+
+       ACCUMULATE-SESSION.
+           ADD 1 TO WS-SESSION-COUNT.
+           ADD GL-ATTEMPTS TO WS-ATTEMPT-SUM.
+           EVALUATE GL-RESULT-CODE
+               WHEN "W"
+                   ADD 1 TO WS-WIN-COUNT
+                   IF WS-WIN-COUNT = 1
+                       MOVE GL-ATTEMPTS TO WS-FASTEST-WIN
+                   ELSE
+                       IF GL-ATTEMPTS < WS-FASTEST-WIN
+                           MOVE GL-ATTEMPTS TO WS-FASTEST-WIN
+                       END-IF
+                   END-IF
+               WHEN "C"
+                   ADD 1 TO WS-CAP-COUNT
+               WHEN "I"
+                   ADD 1 TO WS-INCOMPLETE-COUNT
+               WHEN "B"
+                   ADD 1 TO WS-BAD-INPUT-COUNT
+           END-EVALUATE.
+           PERFORM UPDATE-OPERATOR-STATS.
+
+       UPDATE-OPERATOR-STATS.
+           MOVE "N" TO WS-OP-FOUND.
+           PERFORM VARYING WS-OP-IDX FROM 1 BY 1
+                   UNTIL WS-OP-IDX > WS-OP-COUNT
+               IF OP-ID (WS-OP-IDX) = GL-OPERATOR-ID
+                   MOVE "Y" TO WS-OP-FOUND
+               END-IF
+               IF WS-OP-FOUND = "Y"
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF WS-OP-FOUND = "N" AND WS-OP-COUNT < 50
+               ADD 1 TO WS-OP-COUNT
+               MOVE WS-OP-COUNT TO WS-OP-IDX
+               MOVE GL-OPERATOR-ID TO OP-ID (WS-OP-IDX)
+               MOVE "Y" TO WS-OP-FOUND
+           END-IF.
+           IF WS-OP-FOUND = "N"
+               DISPLAY "Leaderboard table full - " GL-OPERATOR-ID
+                   " not tracked"
+           ELSE
+               ADD 1 TO OP-SESSIONS (WS-OP-IDX)
+               ADD GL-ATTEMPTS TO OP-ATTEMPT-SUM (WS-OP-IDX)
+               EVALUATE GL-RESULT-CODE
+                   WHEN "W"
+                       ADD 1 TO OP-WINS (WS-OP-IDX)
+                       IF OP-BEST-ATTEMPTS (WS-OP-IDX) = 0
+                               OR GL-ATTEMPTS <
+                                  OP-BEST-ATTEMPTS (WS-OP-IDX)
+                           MOVE GL-ATTEMPTS
+                               TO OP-BEST-ATTEMPTS (WS-OP-IDX)
+                       END-IF
+                   WHEN "C"
+                       ADD 1 TO OP-CAP-COUNT (WS-OP-IDX)
+               END-EVALUATE
+           END-IF.
+
+       PRINT-SUMMARY.
+           IF WS-SESSION-COUNT > 0
+               COMPUTE WS-AVG-ATTEMPTS ROUNDED =
+                   WS-ATTEMPT-SUM / WS-SESSION-COUNT
+           END-IF.
+           MOVE WS-AVG-ATTEMPTS TO WS-AVG-DISPLAY.
+           DISPLAY "=========================================".
+           DISPLAY "FindTheNumber - GUESS-LOG summary".
+           IF WS-FROM-DATE = 0 AND WS-TO-DATE = 99999999
+               DISPLAY "Date range ............: ALL DATES"
+           ELSE
+               DISPLAY "Date range ............: " WS-FROM-DATE
+                   " to " WS-TO-DATE
+           END-IF.
+           DISPLAY "=========================================".
+           DISPLAY "Sessions played .......: " WS-SESSION-COUNT.
+           DISPLAY "Wins ..................: " WS-WIN-COUNT.
+           DISPLAY "Hit the attempt cap ...: " WS-CAP-COUNT.
+           DISPLAY "Incomplete (batch EOF).: " WS-INCOMPLETE-COUNT.
+           DISPLAY "Ended - bad input .....: " WS-BAD-INPUT-COUNT.
+           DISPLAY "Average attempts/game .: " WS-AVG-DISPLAY.
+           IF WS-WIN-COUNT > 0
+               DISPLAY "Fastest win ...........: " WS-FASTEST-WIN
+                   " attempt(s)"
+           ELSE
+               DISPLAY "Fastest win ...........: n/a"
+           END-IF.
+
+       PRINT-LEADERBOARD.
+           PERFORM SORT-LEADERBOARD.
+           DISPLAY " ".
+           DISPLAY "=========================================".
+           DISPLAY "Operator leaderboard (most wins first)".
+           DISPLAY "=========================================".
+           DISPLAY "OPERATOR  SESSIONS  WINS  CAPS  AVG-ATT  BEST".
+           PERFORM VARYING WS-OP-IDX FROM 1 BY 1
+                   UNTIL WS-OP-IDX > WS-OP-COUNT
+               COMPUTE WS-AVG-ATTEMPTS ROUNDED =
+                   OP-ATTEMPT-SUM (WS-OP-IDX) / OP-SESSIONS (WS-OP-IDX)
+               MOVE WS-AVG-ATTEMPTS TO WS-OP-AVG-DISPLAY
+               IF OP-WINS (WS-OP-IDX) > 0
+                   MOVE OP-BEST-ATTEMPTS (WS-OP-IDX) TO WS-OP-BEST-NUM
+                   MOVE WS-OP-BEST-NUM TO WS-OP-BEST-DISPLAY
+               ELSE
+                   MOVE "n/a" TO WS-OP-BEST-DISPLAY
+               END-IF
+               DISPLAY OP-ID (WS-OP-IDX) "  "
+                   OP-SESSIONS (WS-OP-IDX) "  "
+                   OP-WINS (WS-OP-IDX) "  "
+                   OP-CAP-COUNT (WS-OP-IDX) "  "
+                   WS-OP-AVG-DISPLAY "  "
+                   WS-OP-BEST-DISPLAY
+           END-PERFORM.
+
+       SORT-LEADERBOARD.
+      *> small table (capped at 50 operators) - a plain bubble sort
+      *> by most wins, tie-broken by most sessions played, is simpler
+      *> here than pulling in the SORT verb for an external file.
+           PERFORM VARYING WS-OP-IDX FROM 1 BY 1
+                   UNTIL WS-OP-IDX >= WS-OP-COUNT
+               PERFORM VARYING WS-OP-SWAP-IDX FROM 1 BY 1
+                       UNTIL WS-OP-SWAP-IDX > WS-OP-COUNT - WS-OP-IDX
+                   IF OP-WINS (WS-OP-SWAP-IDX) <
+                           OP-WINS (WS-OP-SWAP-IDX + 1)
+                       PERFORM SWAP-OPERATOR-ENTRIES
+                   ELSE
+                       IF OP-WINS (WS-OP-SWAP-IDX) =
+                               OP-WINS (WS-OP-SWAP-IDX + 1)
+                           AND OP-SESSIONS (WS-OP-SWAP-IDX) <
+                               OP-SESSIONS (WS-OP-SWAP-IDX + 1)
+                           PERFORM SWAP-OPERATOR-ENTRIES
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       SWAP-OPERATOR-ENTRIES.
+           MOVE WS-OP-ENTRY (WS-OP-SWAP-IDX) TO WS-OP-SWAP.
+           MOVE WS-OP-ENTRY (WS-OP-SWAP-IDX + 1)
+               TO WS-OP-ENTRY (WS-OP-SWAP-IDX).
+           MOVE WS-OP-SWAP TO WS-OP-ENTRY (WS-OP-SWAP-IDX + 1).
+       END PROGRAM FindTheNumberRPT.
