@@ -0,0 +1,35 @@
+//FINDNUM  JOB (ACCTNO),'FIND THE NUMBER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Runs an overnight FindTheNumber batch pass against a shift's
+//* worth of guess slips, then rolls the GUESS-LOG audit trail into
+//* the daily summary report. STEP2 is skipped if STEP1 couldn't even
+//* get started (RC 8 - see the PARM/DD handling in FindTheNumber).
+//*
+//* RETURN CODES from STEP1 (FindTheNumber):
+//*   0 = last interactive session was a win / batch pass completed
+//*   4 = last interactive session hit the attempt cap
+//*   8 = bad input - GUESS-INPUT DD missing/unreadable (batch pass
+//*       never ran), or an interactive session fed nothing but
+//*       invalid guesses until it hit WW-MAX-ATTEMPTS
+//*
+//* Note: under the GnuCOBOL runtime this system builds on,
+//* SELECT ... ASSIGN TO "GUESS-LOG" resolves to a flat file of that
+//* exact name in the step's working directory, not to an MVS DD
+//* allocation. The DD statements below follow standard 8-character
+//* DD naming and document the dataset mapping a production deploy
+//* under an actual MVS DD-allocation runtime would use.
+//*
+//STEP1    EXEC PGM=FINDNUM,PARM='MODE=BATCH,RANGE=100,MAXATT=10'
+//GUESSLOG DD DSN=PROD.FINDNUM.GUESSLOG,DISP=(MOD,KEEP,KEEP),
+//             DCB=(LRECL=47,RECFM=FB),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GUESSINP DD DSN=PROD.FINDNUM.GUESSINP,DISP=SHR
+//GUESSCKP DD DSN=PROD.FINDNUM.GUESSCKPT,DISP=(MOD,KEEP,KEEP),
+//             DCB=(LRECL=40,RECFM=FB),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP2    EXEC PGM=FINDNRPT,COND=(8,GE,STEP1)
+//GUESSLOG DD DSN=PROD.FINDNUM.GUESSLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
